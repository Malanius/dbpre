@@ -10,11 +10,98 @@ DBPRE * AUTHOR.                     THE_PIPER.
 DBPRE * DATE-WRITTEN.               TODAY.
       /
       **************************************************************************
+      *  E N V I R O N M E N T   D I V I S I O N                               *
+      **************************************************************************
+        ENVIRONMENT                DIVISION.
+        INPUT-OUTPUT                SECTION.
+        FILE-CONTROL.
+      *
+      * Checkpoint file - last successfully completed step of the batch unit
+      * of work, so an abended run can restart instead of reprocessing
+           SELECT CKPT-FILE           ASSIGN TO 'PCTB003B.CKP'
+                                      ORGANIZATION LINE SEQUENTIAL
+                                      FILE STATUS WS-CKPT-STATUS.
+      *
+      * Error log - one line per DB/application failure, so operations
+      * can review a batch run's failures without paging the job log
+           SELECT ERRLOG-FILE         ASSIGN TO 'PCTB003B.ERRLOG'
+                                      ORGANIZATION LINE SEQUENTIAL
+                                      FILE STATUS WS-ERRLOG-STATUS.
+      *
+      * Formatted print file for DISPLAY-ALL-RECORDS - paginated report
+      * instead of raw DISPLAY, so the detail listing can be reviewed
+      * or printed like any other batch report
+           SELECT PRINT-FILE          ASSIGN TO 'PCTB003B.PRT'
+                                      ORGANIZATION LINE SEQUENTIAL
+                                      FILE STATUS WS-PRINT-STATUS.
+      *
+      * Reject file - rows that fail FIELD1/FIELD2/FIELD3 validation
+      * before the INSERT, with a reason code, so a bad row does not
+      * stop the rest of the load
+           SELECT REJECT-FILE         ASSIGN TO 'PCTB003B.REJ'
+                                      ORGANIZATION LINE SEQUENTIAL
+                                      FILE STATUS WS-REJECT-STATUS.
+      /
+      **************************************************************************
       *  D A T A    D I V I S I O N                                            *
       **************************************************************************
         DATA                        DIVISION.
       /
       **************************************************************************
+      *  F I L E   S E C T I O N                                               *
+      **************************************************************************
+        FILE SECTION.
+      *
+        FD  CKPT-FILE.
+        01  CKPT-RECORD.
+            05 CKPT-PROGRAM-NAME        PIC  X(08).
+            05 CKPT-SEQUENCE            PIC  9(08).
+            05 CKPT-LOOP-COUNTER        PIC  9(08).
+            05 CKPT-RUN-STATUS          PIC  X(01).
+                88  CKPT-COMPLETE                   VALUE 'C'.
+                88  CKPT-INCOMPLETE                 VALUE 'I'.
+      *
+        FD  ERRLOG-FILE.
+        01  ERRLOG-RECORD.
+            05 ERRLOG-PROGRAM-NAME      PIC  X(08).
+            05 FILLER                   PIC  X(01) VALUE SPACE.
+            05 ERRLOG-DATE              PIC  9(06).
+            05 FILLER                   PIC  X(01) VALUE SPACE.
+            05 ERRLOG-TIME              PIC  9(06).
+            05 FILLER                   PIC  X(01) VALUE SPACE.
+            05 ERRLOG-SEQUENCE          PIC  9(08).
+            05 FILLER                   PIC  X(01) VALUE SPACE.
+            05 ERRLOG-SQLCODE           PIC  9(03).
+            05 FILLER                   PIC  X(01) VALUE SPACE.
+            05 ERRLOG-ERRNO             PIC  9(08).
+            05 FILLER                   PIC  X(01) VALUE SPACE.
+            05 ERRLOG-ERROR-TEXT        PIC  X(80).
+      *
+        FD  PRINT-FILE.
+      * 132 columns, standard print-line width - wide enough that the
+      * title line (program name, full POCTB-TABLE-NAME, date/time,
+      * page number) can never run off the end of PRINT-RECORD
+        01  PRINT-RECORD                PIC  X(132).
+      *
+        FD  REJECT-FILE.
+        01  REJECT-RECORD.
+            05 REJECT-PROGRAM-NAME      PIC  X(08).
+            05 FILLER                   PIC  X(01) VALUE SPACE.
+            05 REJECT-DATE              PIC  9(06).
+            05 FILLER                   PIC  X(01) VALUE SPACE.
+            05 REJECT-TIME              PIC  9(06).
+            05 FILLER                   PIC  X(01) VALUE SPACE.
+            05 REJECT-FIELD1            PIC  X(08).
+            05 FILLER                   PIC  X(01) VALUE SPACE.
+            05 REJECT-FIELD2            PIC  X(16).
+            05 FILLER                   PIC  X(01) VALUE SPACE.
+            05 REJECT-FIELD3            PIC  X(32).
+            05 FILLER                   PIC  X(01) VALUE SPACE.
+            05 REJECT-REASON-CODE       PIC  X(04).
+            05 FILLER                   PIC  X(01) VALUE SPACE.
+            05 REJECT-REASON-TEXT       PIC  X(40).
+      /
+      **************************************************************************
       *  W O R K I N G   S T O R A G E   S E C T I O N                         *
       **************************************************************************
         WORKING-STORAGE SECTION.
@@ -22,6 +109,94 @@ DBPRE * DATE-WRITTEN.               TODAY.
       * The needed working storage stuff for the framework
         COPY POCTBBATWS.
       *
+      * Checkpoint / restart working storage
+        01  WS-CKPT-STATUS                    PIC  X(02) VALUE '00'.
+        01  WS-RESTART-SEQUENCE               PIC  9(08) VALUE ZERO.
+        01  WS-RESTART-LOOP-CTR               PIC  9(08) VALUE ZERO.
+        01  WS-CKPT-FOUND-FLAG                PIC  X(01) VALUE 'N'.
+            88  WS-CKPT-FOUND                             VALUE 'Y'.
+            88  WS-CKPT-NOT-FOUND                         VALUE 'N'.
+        01  WS-INSERT-START-T                 PIC S9(9) COMP.
+        01  WS-STMT-PTR                       PIC S9(4) COMP.
+      *
+      * Largest POCTB-INSERT-BATCH-SIZE the fixed SQLCA-STATEMENT /
+      * WS-HIST-STATEMENT PIC X(2000) buffers can hold worst-case
+      * (full-width FIELD2/FIELD3 values, full-width table names) -
+      * stays well clear of the point where STRING ... INTO those
+      * buffers would run out of room mid-tuple
+        01  WS-MAX-INSERT-BATCH-SIZE          PIC  9(02) VALUE 10.
+      *
+      * Error log working storage
+        01  WS-ERRLOG-STATUS                  PIC  X(02) VALUE '00'.
+        01  WS-ERRLOG-OPEN-FLAG                PIC  X(01) VALUE 'N'.
+            88  WS-ERRLOG-OPEN                             VALUE 'Y'.
+      *
+      * Connection retry working storage
+        01  WS-CONNECT-ATTEMPT                PIC  9(02) VALUE ZERO.
+      *
+      * Print file working storage - paginated DISPLAY-ALL-RECORDS
+      * report
+        01  WS-PRINT-STATUS                   PIC  X(02) VALUE '00'.
+        01  WS-PRINT-OPEN-FLAG                PIC  X(01) VALUE 'N'.
+            88  WS-PRINT-OPEN                             VALUE 'Y'.
+        01  WS-PRINT-MAX-LINES                PIC  9(02) VALUE 20.
+        01  WS-PRINT-LINE-COUNT               PIC  9(02) VALUE ZERO.
+        01  WS-PRINT-PAGE-NUM                 PIC  9(04) VALUE ZERO.
+        01  WS-PRINT-REC-COUNT                PIC  9(08) VALUE ZERO.
+      *
+      * Reject file working storage - FIELD1/FIELD2/FIELD3 validation
+      * before INSERT
+        01  WS-REJECT-STATUS                  PIC  X(02) VALUE '00'.
+        01  WS-REJECT-OPEN-FLAG                PIC  X(01) VALUE 'N'.
+            88  WS-REJECT-OPEN                             VALUE 'Y'.
+        01  WS-ROW-VALID-FLAG                 PIC  X(01).
+            88  WS-ROW-VALID                               VALUE 'Y'.
+            88  WS-ROW-INVALID                             VALUE 'N'.
+        01  WS-REJECT-REASON-CODE             PIC  X(04).
+        01  WS-REJECT-REASON-TEXT             PIC  X(40).
+        01  WS-ROWS-REJECTED                  PIC  9(08) VALUE ZERO.
+      *
+      * Batched INSERT working storage - how many row tuples are
+      * currently buffered into SQLCA-STATEMENT, waiting to be flushed
+      * as one multi-row INSERT once POCTB-INSERT-BATCH-SIZE is reached
+        01  WS-BATCH-ROW-COUNT                PIC  9(02) VALUE ZERO.
+      *
+      * Audit/history trail - every INSERT/UPDATE/DELETE against
+      * POCTB-TABLE-NAME is mirrored into <table>_history with the
+      * before/after FIELD1/FIELD2/FIELD3 image, which program did it
+      * and when. WS-HISTORY-TABLE-NAME is derived once at startup.
+        01  WS-HISTORY-TABLE-NAME             PIC  X(40) VALUE SPACES.
+        01  WS-HIST-STATEMENT                 PIC  X(2000).
+        01  WS-HIST-STMT-PTR                  PIC  S9(4) COMP.
+      *
+      * Operation type recorded for the batched INSERT's history rows -
+      * 'I' in full-refresh (the table was just wiped, so every row in
+      * the batch is genuinely new); 'U' in incremental, since a row
+      * going through ON DUPLICATE KEY UPDATE may really be inserting
+      * or updating and this program has no per-row way to tell which
+      * without an extra SELECT, so it is reported as an upsert rather
+      * than mislabeled 'I'
+        01  WS-AUDIT-OP-TYPE                  PIC  X(01).
+      *
+      * Reconciliation report - master cursor (slot 2) run concurrently
+      * with the detail cursor (slot 1), see RECONCILIATION-REPORT SECTION
+        01  WS-MASTER-COUNT-TEXT               PIC  X(16).
+        01  WS-DETAIL-ROW-NUM                  PIC  9(08) VALUE ZERO.
+      *
+      * Control totals - rows affected by each DML statement, run
+      * through MySQL_affected_rows right after the MySQL_query CALL
+      * that issued the statement, accumulated for the closing banner
+        01  WS-ROWS-DELETED                    PIC  9(08) VALUE ZERO.
+        01  WS-ROWS-INSERTED                   PIC  9(08) VALUE ZERO.
+        01  WS-ROWS-UPDATED                    PIC  9(08) VALUE ZERO.
+      *
+      * INCREMENTAL batches use INSERT ... ON DUPLICATE KEY UPDATE, so
+      * MySQL_affected_rows for those batches counts new rows and
+      * changed-on-conflict rows together (MySQL reports 2 per changed
+      * duplicate-key row) - kept separate from WS-ROWS-INSERTED so the
+      * control totals don't mislabel upserted rows as plain inserts
+        01  WS-ROWS-UPSERTED                   PIC  9(08) VALUE ZERO.
+      *
       * This will be displayed in the logfile at runtime
         01  POCTB-VERSION                    PIC  X(38) 
             VALUE '20120426 1.0 INITIAL RELEASE'.
@@ -95,22 +270,62 @@ DBPRE      MOVE 1             TO SQLCA-SEQUENCE
                                             SQLCA-USER
                                             SQLCA-PASSWD
                                             SQLCA-DBNAME
-                                            SQLCA-PORT   
-                                            SQLCA-SOCKET 
+                                            SQLCA-PORT
+                                            SQLCA-SOCKET
+                                            POCTB-TABLE-NAME
+                                            POCTB-RUN-MODE
+                                            POCTB-CONNECT-MAX-RETRIES
+                                            POCTB-CONNECT-RETRY-DELAY
+                                            POCTB-INSERT-BATCH-SIZE
            END-CALL
       *
            INSPECT SQLCA-HOST REPLACING ALL LOW-VALUE BY SPACE
            INSPECT SQLCA-USER REPLACING ALL LOW-VALUE BY SPACE
            INSPECT SQLCA-PASSWD REPLACING ALL LOW-VALUE BY SPACE
            INSPECT SQLCA-DBNAME REPLACING ALL LOW-VALUE BY SPACE
+           INSPECT POCTB-TABLE-NAME REPLACING ALL LOW-VALUE BY SPACE
+           IF POCTB-TABLE-NAME = SPACES
+              MOVE 'example_table'          TO POCTB-TABLE-NAME
+           END-IF
+           IF POCTB-RUN-MODE NOT = 'I'
+              SET POCTB-FULL-REFRESH        TO TRUE
+           END-IF
            INSPECT SQLCA-PORT REPLACING ALL LOW-VALUE BY SPACE
            INSPECT SQLCA-SOCKET REPLACING ALL LOW-VALUE BY SPACE
+           IF POCTB-CONNECT-MAX-RETRIES = ZERO
+              MOVE 3                        TO POCTB-CONNECT-MAX-RETRIES
+           END-IF
+           IF POCTB-CONNECT-RETRY-DELAY = ZERO
+              MOVE 2                        TO POCTB-CONNECT-RETRY-DELAY
+           END-IF
+           IF POCTB-INSERT-BATCH-SIZE = ZERO
+              MOVE 5                        TO POCTB-INSERT-BATCH-SIZE
+           END-IF
+      *
+      * Audit/history table is always <table>_history - not an
+      * independently externalized parm, it just follows whichever
+      * table name/run got resolved above
+           MOVE SPACES                      TO WS-HISTORY-TABLE-NAME
+           STRING POCTB-TABLE-NAME DELIMITED BY SPACE
+                  '_history' DELIMITED SIZE
+                  INTO WS-HISTORY-TABLE-NAME
+           END-STRING
       *
       * All cursors are closed at the beginning
            MOVE ALL '0'                     TO SQLCA-CURSOR-CTRL-GRP
       *
            ACCEPT POCTB-DATE                FROM DATE
            ACCEPT POCTB-TIME                FROM TIME
+      *
+      * Error log is opened up front so every failure in the run,
+      * including ones before the DB connects, gets recorded
+           PERFORM ERRLOG-OPEN
+           PERFORM REJECT-OPEN
+      *
+      * Print file is opened once for the whole job - DISPLAY-ALL-RECORDS
+      * is called more than once per run and must append to the same
+      * report rather than truncating it on every call
+           PERFORM PRINT-REPORT-OPEN
       *
            DISPLAY '*******************************************'
                    '*********'
@@ -147,29 +362,61 @@ DBPRE      MOVE 1             TO SQLCA-SEQUENCE
            DISPLAY '*  DBPORT.......: ' SQLCA-PORT 
            '                            *'
            DISPLAY '*  DBSOCKET.....: ' SQLCA-SOCKET ' *'
+           DISPLAY '*  TABLE.......: ' POCTB-TABLE-NAME ' *'
+           DISPLAY '*  RUNMODE.....: ' POCTB-RUN-MODE
+                   ' (F=full-refresh, I=incremental)       *'
            DISPLAY '*******************************************'
                    '*********'
       *
-      * Initialize the database connection
+      * Initialize the database connection - retried up to
+      * POCTB-CONNECT-MAX-RETRIES times, POCTB-CONNECT-RETRY-DELAY
+      * seconds apart, before handing a persistent failure to DB-STATUS
 DBPRE      MOVE 2             TO SQLCA-SEQUENCE
       *    EXEC SQL
       *       INIT DB
+           MOVE ZERO                        TO WS-CONNECT-ATTEMPT
+      * Force the loop to run at least once - SQLCODE has no VALUE
+      * clause and zero-initializes to DB-OK, which would otherwise
+      * satisfy this test-before PERFORM UNTIL before MySQL_init ever runs
+           MOVE 1                           TO SQLCODE
+           PERFORM UNTIL DB-OK
+              OR WS-CONNECT-ATTEMPT NOT < POCTB-CONNECT-MAX-RETRIES
+              ADD 1                         TO WS-CONNECT-ATTEMPT
 DBPRE         CALL "MySQL_init"  USING SQLCA-CID
 DBPRE         END-CALL
 DBPRE         MOVE RETURN-CODE    TO SQLCODE
 DBPRE *    END-EXEC.
-           EVALUATE TRUE
-           WHEN DB-OK
-              CONTINUE
-           WHEN DB-NOT-FOUND
-              SET DB-OK              TO TRUE
-           WHEN OTHER
+              EVALUATE TRUE
+              WHEN DB-OK
+                 CONTINUE
+              WHEN DB-NOT-FOUND
+                 SET DB-OK              TO TRUE
+              WHEN OTHER
+                 IF WS-CONNECT-ATTEMPT < POCTB-CONNECT-MAX-RETRIES
+                    DISPLAY 'MySQL_init failed, attempt '
+                            WS-CONNECT-ATTEMPT ' of '
+                            POCTB-CONNECT-MAX-RETRIES ' - retrying'
+                    CALL 'C$SLEEP' USING POCTB-CONNECT-RETRY-DELAY
+                    END-CALL
+                 END-IF
+              END-EVALUATE
+           END-PERFORM
+           IF NOT DB-OK
               PERFORM DB-STATUS
-           END-EVALUATE
-                                                 
+           END-IF
+
+      * Connect to the database - same retry/backoff as MySQL_init
 DBPRE      MOVE 3             TO SQLCA-SEQUENCE
       *    EXEC SQL
       *       CONNECT DB
+           MOVE ZERO                        TO WS-CONNECT-ATTEMPT
+      * Same reason as the MySQL_init loop above - force a non-OK
+      * SQLCODE so this test-before PERFORM UNTIL doesn't skip the
+      * connect attempt entirely
+           MOVE 1                           TO SQLCODE
+           PERFORM UNTIL DB-OK
+              OR WS-CONNECT-ATTEMPT NOT < POCTB-CONNECT-MAX-RETRIES
+              ADD 1                         TO WS-CONNECT-ATTEMPT
 DBPRE         CALL "MySQL_real_connect" USING
 DBPRE                                   SQLCA-HOST
 DBPRE                                   SQLCA-USER
@@ -180,14 +427,42 @@ DBPRE                                   SQLCA-SOCKET
 DBPRE         END-CALL
 DBPRE         MOVE RETURN-CODE    TO SQLCODE
 DBPRE *    END-EXEC.
-           EVALUATE TRUE
-           WHEN DB-OK
-              CONTINUE
-           WHEN DB-NOT-FOUND
-              SET DB-OK              TO TRUE
-           WHEN OTHER
+              EVALUATE TRUE
+              WHEN DB-OK
+                 CONTINUE
+              WHEN DB-NOT-FOUND
+                 SET DB-OK              TO TRUE
+              WHEN OTHER
+                 IF WS-CONNECT-ATTEMPT < POCTB-CONNECT-MAX-RETRIES
+                    DISPLAY 'MySQL_real_connect failed, attempt '
+                            WS-CONNECT-ATTEMPT ' of '
+                            POCTB-CONNECT-MAX-RETRIES ' - retrying'
+                    CALL 'C$SLEEP' USING POCTB-CONNECT-RETRY-DELAY
+                    END-CALL
+                 END-IF
+              END-EVALUATE
+           END-PERFORM
+           IF NOT DB-OK
               PERFORM DB-STATUS
-           END-EVALUATE
+           END-IF
+      *
+      * POCTB-INSERT-BATCH-SIZE is an externally-supplied parameter -
+      * reject a value too big for the fixed statement buffers to hold
+      * rather than let STRING silently truncate a generated statement.
+      * Checked here, after the connection is up, since POCTB-STATUS
+      * rolls back the connection on abort and there is nothing to roll
+      * back before MySQL_init/MySQL_real_connect have run
+           IF POCTB-INSERT-BATCH-SIZE > WS-MAX-INSERT-BATCH-SIZE
+              MOVE SPACES                   TO POCTB-ERROR-MESSAGE
+              STRING 'POCTB-INSERT-BATCH-SIZE ' DELIMITED BY SIZE
+                     POCTB-INSERT-BATCH-SIZE    DELIMITED BY SIZE
+                     ' exceeds maximum '        DELIMITED BY SIZE
+                     WS-MAX-INSERT-BATCH-SIZE   DELIMITED BY SIZE
+                     ' supported by statement buffers' DELIMITED BY SIZE
+                                      INTO POCTB-ERROR-MESSAGE
+              SET POCTB-ERROR               TO TRUE
+              PERFORM POCTB-STATUS
+           END-IF
       *
       * Now execute the user's code
            PERFORM POCTB-ACTION
@@ -207,6 +482,9 @@ DBPRE            PERFORM DB-STATUS
 DBPRE         END-IF
 DBPRE *    END-EXEC.
       *
+      * The unit of work committed - the checkpoint no longer applies
+           PERFORM CHECKPOINT-CLEAR
+      *
       * We're done, now close the database and stop the program
 DBPRE      MOVE 5             TO SQLCA-SEQUENCE
       *    EXEC SQL
@@ -237,11 +515,27 @@ DBPRE *    END-EXEC.
            DISPLAY '*******************************************'
                    '*********'
       *
+      * Control totals - rows affected by each kind of DML statement
+      * run against POCTB-TABLE-NAME this job, for reconciliation
+      * against the source/target row counts
+           DISPLAY '-------------------------------------------'
+           DISPLAY 'Control totals for table ' POCTB-TABLE-NAME
+           DISPLAY 'Rows deleted.....: ' WS-ROWS-DELETED
+           DISPLAY 'Rows inserted....: ' WS-ROWS-INSERTED
+           DISPLAY 'Rows upserted....: ' WS-ROWS-UPSERTED
+           DISPLAY 'Rows updated.....: ' WS-ROWS-UPDATED
+           DISPLAY 'Rows rejected....: ' WS-ROWS-REJECTED
+           DISPLAY '-------------------------------------------'
+      *
+           PERFORM PRINT-REPORT-CLOSE
+           PERFORM ERRLOG-CLOSE
+           PERFORM REJECT-CLOSE
+      *
       * No error, return zero
       *
            MOVE 0                       TO RETURN-CODE
            .
-       POCTB-MAIN-EXIT.    
+       POCTB-MAIN-EXIT.
            STOP RUN.
       /
       *************************************************************************
@@ -254,6 +548,8 @@ DBPRE *    END-EXEC.
                          ' is set!'         DELIMITED BY SIZE
                                    INTO POCTB-ERROR-MESSAGE
               END-IF
+              PERFORM ERRLOG-WRITE
+              PERFORM POCTB-DISPLAY-ERROR
       *
       * Rollback the work
 DBPRE         MOVE 6             TO SQLCA-SEQUENCE
@@ -304,6 +600,7 @@ DBPRE *       END-EXEC.
               CALL "MySQL_error" USING POCTB-ERROR-MESSAGE
               END-CALL
               DISPLAY POCTB-ERROR-MESSAGE
+              PERFORM ERRLOG-WRITE
               MOVE SPACES                      TO POCTB-ERROR-MESSAGE
               STRING  'DB-STATUS: Program '     DELIMITED BY SIZE
                       POCTB-PROGRAM-NAME         DELIMITED BY SIZE
@@ -327,166 +624,884 @@ DBPRE *       END-EXEC.
               STOP RUN
            END-IF
            .
-       DB-STATUS-EXIT.    
-           EXIT.    
+       DB-STATUS-EXIT.
+           EXIT.
 DBPRE *    END-EXEC.
-                                                 
+
+      /
+      **************************************************************************
+      *  E R R O R   L O G   P R O C E S S I N G                               *
+      **************************************************************************
+       ERRLOG-OPEN SECTION.
+      *
+      * Opened once near the start of the run and kept open (append
+      * mode) so ops can see every failure from a run in one place,
+      * independent of how much scrolled past in the job log.
+           OPEN EXTEND ERRLOG-FILE
+           IF WS-ERRLOG-STATUS = '00'
+              SET WS-ERRLOG-OPEN            TO TRUE
+           ELSE
+      * File does not exist yet - EXTEND with nothing to extend, create it
+              OPEN OUTPUT ERRLOG-FILE
+              IF WS-ERRLOG-STATUS = '00'
+                 SET WS-ERRLOG-OPEN         TO TRUE
+              END-IF
+           END-IF
+           .
+       ERRLOG-OPEN-EXIT.
+           EXIT.
+      *************************************************************************
+       ERRLOG-WRITE SECTION.
+      *
+      * One line per DB/application failure: program, date/time,
+      * SQLCA-SEQUENCE step number, SQLCODE, MySQL errno and error text.
+           IF WS-ERRLOG-OPEN
+              MOVE POCTB-PROGRAM-NAME       TO ERRLOG-PROGRAM-NAME
+              MOVE POCTB-DATE               TO ERRLOG-DATE
+              MOVE POCTB-TIME               TO ERRLOG-TIME
+              MOVE SQLCA-SEQUENCE           TO ERRLOG-SEQUENCE
+              MOVE SQLCODE                  TO ERRLOG-SQLCODE
+              MOVE POCTB-ERRNO              TO ERRLOG-ERRNO
+              MOVE POCTB-ERROR-MESSAGE      TO ERRLOG-ERROR-TEXT
+              WRITE ERRLOG-RECORD
+           END-IF
+           .
+       ERRLOG-WRITE-EXIT.
+           EXIT.
+      *************************************************************************
+       ERRLOG-CLOSE SECTION.
+           IF WS-ERRLOG-OPEN
+              CLOSE ERRLOG-FILE
+              MOVE 'N'                      TO WS-ERRLOG-OPEN-FLAG
+           END-IF
+           .
+       ERRLOG-CLOSE-EXIT.
+           EXIT.
+      /
+      **************************************************************************
+      *  R E J E C T   F I L E   P R O C E S S I N G                           *
+      **************************************************************************
+       REJECT-OPEN SECTION.
+      *
+      * Opened once near the start of the run and kept open (append
+      * mode), same shape as ERRLOG-OPEN
+           OPEN EXTEND REJECT-FILE
+           IF WS-REJECT-STATUS = '00'
+              SET WS-REJECT-OPEN            TO TRUE
+           ELSE
+      * File does not exist yet - EXTEND with nothing to extend, create it
+              OPEN OUTPUT REJECT-FILE
+              IF WS-REJECT-STATUS = '00'
+                 SET WS-REJECT-OPEN         TO TRUE
+              END-IF
+           END-IF
+           .
+       REJECT-OPEN-EXIT.
+           EXIT.
+      *************************************************************************
+       REJECT-WRITE SECTION.
+      *
+      * One line per rejected row: program, date/time, the field
+      * values that failed validation, and a reason code/text
+           IF WS-REJECT-OPEN
+              MOVE POCTB-PROGRAM-NAME       TO REJECT-PROGRAM-NAME
+              MOVE POCTB-DATE               TO REJECT-DATE
+              MOVE POCTB-TIME               TO REJECT-TIME
+              MOVE FIELD1                   TO REJECT-FIELD1
+              MOVE FIELD2                   TO REJECT-FIELD2
+              MOVE FIELD3                   TO REJECT-FIELD3
+              MOVE WS-REJECT-REASON-CODE    TO REJECT-REASON-CODE
+              MOVE WS-REJECT-REASON-TEXT    TO REJECT-REASON-TEXT
+              WRITE REJECT-RECORD
+           END-IF
+           ADD 1                            TO WS-ROWS-REJECTED
+           .
+       REJECT-WRITE-EXIT.
+           EXIT.
+      *************************************************************************
+       REJECT-CLOSE SECTION.
+           IF WS-REJECT-OPEN
+              CLOSE REJECT-FILE
+              MOVE 'N'                      TO WS-REJECT-OPEN-FLAG
+           END-IF
+           .
+       REJECT-CLOSE-EXIT.
+           EXIT.
+      *************************************************************************
+       VALIDATE-INSERT-ROW SECTION.
+      *
+      * FIELD1/FIELD2/FIELD3 validation before INSERT - valid rows
+      * continue to the INSERT, invalid rows are diverted to the
+      * reject file with a reason code by the caller
+           SET WS-ROW-VALID                 TO TRUE
+           IF FIELD1-NUM NOT NUMERIC OR FIELD1-NUM = ZERO
+              SET WS-ROW-INVALID             TO TRUE
+              MOVE 'F1NV'                    TO WS-REJECT-REASON-CODE
+              MOVE 'FIELD1 is not a positive numeric key'
+                                             TO WS-REJECT-REASON-TEXT
+           ELSE
+              IF FIELD2 = SPACES OR LOW-VALUES
+                 SET WS-ROW-INVALID          TO TRUE
+                 MOVE 'F2BL'                 TO WS-REJECT-REASON-CODE
+                 MOVE 'FIELD2 is blank'      TO WS-REJECT-REASON-TEXT
+              ELSE
+                 IF FIELD3 = SPACES OR LOW-VALUES
+                    SET WS-ROW-INVALID       TO TRUE
+                    MOVE 'F3BL'              TO WS-REJECT-REASON-CODE
+                    MOVE 'FIELD3 is blank'   TO WS-REJECT-REASON-TEXT
+                 END-IF
+              END-IF
+           END-IF
+           .
+       VALIDATE-INSERT-ROW-EXIT.
+           EXIT.
+      /
+      **************************************************************************
+      *  P R I N T   F I L E   P R O C E S S I N G                             *
+      **************************************************************************
+       PRINT-REPORT-OPEN SECTION.
+      *
+      * One fresh report per run - opened OUTPUT, not EXTEND, since
+      * each run's listing is a complete report in its own right
+           OPEN OUTPUT PRINT-FILE
+           IF WS-PRINT-STATUS = '00'
+              SET WS-PRINT-OPEN               TO TRUE
+              MOVE ZERO                       TO WS-PRINT-PAGE-NUM
+              MOVE ZERO                       TO WS-PRINT-REC-COUNT
+              PERFORM PRINT-REPORT-HEADER
+           ELSE
+              MOVE SPACES                     TO POCTB-ERROR-MESSAGE
+              STRING 'PRINT-REPORT-OPEN: OPEN OUTPUT PRINT-FILE'
+                                               DELIMITED BY SIZE
+                     ' failed, status '        DELIMITED BY SIZE
+                     WS-PRINT-STATUS           DELIMITED BY SIZE
+                                        INTO POCTB-ERROR-MESSAGE
+              PERFORM ERRLOG-WRITE
+           END-IF
+           .
+       PRINT-REPORT-OPEN-EXIT.
+           EXIT.
+      *************************************************************************
+       PRINT-REPORT-HEADER SECTION.
+      *
+      * Title line carries program/date/time/page, followed by column
+      * headers - written on the first page and again after every
+      * page break
+           IF WS-PRINT-OPEN
+              ADD 1                           TO WS-PRINT-PAGE-NUM
+              MOVE SPACES                     TO PRINT-RECORD
+              STRING POCTB-PROGRAM-NAME DELIMITED BY SPACE
+                     ' - record listing for ' DELIMITED SIZE
+                     POCTB-TABLE-NAME DELIMITED BY SPACE
+                     '   ' DELIMITED SIZE
+                     '20' POCTB-DATE(1:2) '-' POCTB-DATE(3:2) '-'
+                          POCTB-DATE(5:2) ' '
+                          POCTB-TIME(1:2) ':' POCTB-TIME(3:2) ':'
+                          POCTB-TIME(5:2) DELIMITED SIZE
+                     '   Page ' DELIMITED SIZE
+                     WS-PRINT-PAGE-NUM DELIMITED SIZE
+                     INTO PRINT-RECORD
+              END-STRING
+              WRITE PRINT-RECORD
+              MOVE SPACES                     TO PRINT-RECORD
+              WRITE PRINT-RECORD
+              MOVE 'FIELD1               FIELD2           FIELD3'
+                                               TO PRINT-RECORD
+              WRITE PRINT-RECORD
+              MOVE '------               ------           ------'
+                                               TO PRINT-RECORD
+              WRITE PRINT-RECORD
+              MOVE 4                          TO WS-PRINT-LINE-COUNT
+           END-IF
+           .
+       PRINT-REPORT-HEADER-EXIT.
+           EXIT.
+      *************************************************************************
+       PRINT-REPORT-DETAIL SECTION.
+      *
+      * One detail line per fetched row, paging every WS-PRINT-MAX-LINES
+      * lines so the report reads like a real print run instead of one
+      * unbroken stream
+           IF WS-PRINT-OPEN
+              IF WS-PRINT-LINE-COUNT NOT < WS-PRINT-MAX-LINES
+                 PERFORM PRINT-REPORT-HEADER
+              END-IF
+              MOVE SPACES                     TO PRINT-RECORD
+              STRING FIELD1 DELIMITED BY SPACE
+                     '          ' DELIMITED SIZE
+                     FIELD2 DELIMITED BY SPACE
+                     '          ' DELIMITED SIZE
+                     FIELD3 DELIMITED BY SPACE
+                     INTO PRINT-RECORD
+              END-STRING
+              WRITE PRINT-RECORD
+              ADD 1                           TO WS-PRINT-LINE-COUNT
+              ADD 1                           TO WS-PRINT-REC-COUNT
+           END-IF
+           .
+       PRINT-REPORT-DETAIL-EXIT.
+           EXIT.
+      *************************************************************************
+       PRINT-REPORT-CLOSE SECTION.
+      *
+      * Record-count trailer, then close - last thing written to the
+      * report so a reader knows the listing was not cut short
+           IF WS-PRINT-OPEN
+              MOVE SPACES                     TO PRINT-RECORD
+              WRITE PRINT-RECORD
+              MOVE SPACES                     TO PRINT-RECORD
+              STRING 'Total records listed: ' DELIMITED SIZE
+                     WS-PRINT-REC-COUNT DELIMITED SIZE
+                     INTO PRINT-RECORD
+              END-STRING
+              WRITE PRINT-RECORD
+              CLOSE PRINT-FILE
+              MOVE 'N'                        TO WS-PRINT-OPEN-FLAG
+           END-IF
+           .
+       PRINT-REPORT-CLOSE-EXIT.
+           EXIT.
+      /
+      **************************************************************************
+      *  C H E C K P O I N T   /   R E S T A R T   P R O C E S S I N G         *
+      **************************************************************************
+       CHECKPOINT-READ SECTION.
+      *
+      * Look for a checkpoint left behind by a prior, abended run of this
+      * program. WS-RESTART-SEQUENCE / WS-RESTART-LOOP-CTR come back ZERO
+      * (start from the top) when there is no usable checkpoint.
+           MOVE ZERO                        TO WS-RESTART-SEQUENCE
+           MOVE ZERO                        TO WS-RESTART-LOOP-CTR
+           SET WS-CKPT-NOT-FOUND            TO TRUE
+      *
+           OPEN INPUT CKPT-FILE
+           IF WS-CKPT-STATUS = '00'
+              READ CKPT-FILE
+              IF WS-CKPT-STATUS = '00'
+                 IF CKPT-PROGRAM-NAME = POCTB-PROGRAM-NAME
+                    AND CKPT-INCOMPLETE
+                    MOVE CKPT-SEQUENCE        TO WS-RESTART-SEQUENCE
+                    MOVE CKPT-LOOP-COUNTER    TO WS-RESTART-LOOP-CTR
+                    SET WS-CKPT-FOUND         TO TRUE
+                 END-IF
+              END-IF
+              CLOSE CKPT-FILE
+           END-IF
+      *
+           IF WS-CKPT-FOUND
+              DISPLAY 'Checkpoint found - restart SQLCA-SEQUENCE '
+                       WS-RESTART-SEQUENCE ' loop counter '
+                       WS-RESTART-LOOP-CTR
+           ELSE
+              DISPLAY 'No usable checkpoint - starting from the top'
+           END-IF
+           .
+       CHECKPOINT-READ-EXIT.
+           EXIT.
+      *************************************************************************
+       CHECKPOINT-WRITE SECTION.
+      *
+      * Record the last step/loop counter successfully completed so far.
+      * Rewriting the (one record) file each time keeps this cheap and
+      * avoids needing an indexed or relative checkpoint file for one row.
+           OPEN OUTPUT CKPT-FILE
+           IF WS-CKPT-STATUS = '00'
+              MOVE POCTB-PROGRAM-NAME       TO CKPT-PROGRAM-NAME
+              MOVE SQLCA-SEQUENCE           TO CKPT-SEQUENCE
+              MOVE T                        TO CKPT-LOOP-COUNTER
+              SET CKPT-INCOMPLETE           TO TRUE
+              WRITE CKPT-RECORD
+              CLOSE CKPT-FILE
+           ELSE
+              MOVE SPACES                   TO POCTB-ERROR-MESSAGE
+              STRING 'CHECKPOINT-WRITE: OPEN OUTPUT CKPT-FILE'
+                                             DELIMITED BY SIZE
+                     ' failed, status '      DELIMITED BY SIZE
+                     WS-CKPT-STATUS          DELIMITED BY SIZE
+                                      INTO POCTB-ERROR-MESSAGE
+              PERFORM ERRLOG-WRITE
+           END-IF
+           .
+       CHECKPOINT-WRITE-EXIT.
+           EXIT.
+      *************************************************************************
+       CHECKPOINT-CLEAR SECTION.
+      *
+      * The unit of work committed cleanly - the checkpoint no longer
+      * applies, mark it complete so the next run starts from the top.
+           OPEN OUTPUT CKPT-FILE
+           IF WS-CKPT-STATUS = '00'
+              MOVE POCTB-PROGRAM-NAME       TO CKPT-PROGRAM-NAME
+              MOVE ZERO                     TO CKPT-SEQUENCE
+              MOVE ZERO                     TO CKPT-LOOP-COUNTER
+              SET CKPT-COMPLETE             TO TRUE
+              WRITE CKPT-RECORD
+              CLOSE CKPT-FILE
+           ELSE
+              MOVE SPACES                   TO POCTB-ERROR-MESSAGE
+              STRING 'CHECKPOINT-CLEAR: OPEN OUTPUT CKPT-FILE'
+                                             DELIMITED BY SIZE
+                     ' failed, status '      DELIMITED BY SIZE
+                     WS-CKPT-STATUS          DELIMITED BY SIZE
+                                      INTO POCTB-ERROR-MESSAGE
+              PERFORM ERRLOG-WRITE
+           END-IF
+           .
+       CHECKPOINT-CLEAR-EXIT.
+           EXIT.
       /
       **************************************************************************
       *  P O C T B - A C T I O N   S E C T I O N                               *
       **************************************************************************
-        POCTB-ACTION SECTION. 
+        POCTB-ACTION SECTION.
       *
            DISPLAY 'In POCTB-ACTION.'
+      *
+      * Checkpoint/restart - find out how far a prior, abended run got
+           PERFORM CHECKPOINT-READ
       *
            PERFORM DISPLAY-ALL-RECORDS
       *
+           IF WS-RESTART-SEQUENCE NOT < 8
+              DISPLAY 'Delete entire table - skipped, already done '
+                      'on a prior run'
+           ELSE
+           IF POCTB-INCREMENTAL
+              DISPLAY 'Delete entire table - skipped, run mode is '
+                      'INCREMENTAL'
+           ELSE
            DISPLAY 'Delete entire table'
-      * 
+      *
+      * Capture the before-image of every row about to be wiped into
+      * the history table in one shot, ahead of the DELETE itself.
+      * Tagged with this step's own SQLCA-SEQUENCE before the capture
+      * fires, not after, so a failure here is attributed to step 8
+      * rather than whatever step last set SQLCA-SEQUENCE
 DBPRE      MOVE 8             TO SQLCA-SEQUENCE
+DBPRE      MOVE LOW-VALUES TO WS-HIST-STATEMENT
+DBPRE      MOVE 1 TO WS-HIST-STMT-PTR
+DBPRE      STRING
+DBPRE      'INSERT ' DELIMITED SIZE
+DBPRE      'INTO ' DELIMITED SIZE
+DBPRE      WS-HISTORY-TABLE-NAME DELIMITED BY SPACE
+DBPRE      ' ' DELIMITED SIZE
+DBPRE      '( ' DELIMITED SIZE
+DBPRE      'OPERATION_TYPE, ' DELIMITED SIZE
+DBPRE      'NEW_FIELD1, NEW_FIELD2, NEW_FIELD3, ' DELIMITED SIZE
+DBPRE      'OLD_FIELD1, OLD_FIELD2, OLD_FIELD3, ' DELIMITED SIZE
+DBPRE      'PROGRAM_NAME, AUDIT_DATE, AUDIT_TIME ' DELIMITED SIZE
+DBPRE      ') ' DELIMITED SIZE
+DBPRE      'SELECT ' DELIMITED SIZE
+DBPRE      '''D'', ' DELIMITED SIZE
+DBPRE      'NULL, NULL, NULL, ' DELIMITED SIZE
+DBPRE      'FIELD1, FIELD2, FIELD3, ' DELIMITED SIZE
+DBPRE      QUOTE DELIMITED SIZE
+DBPRE      POCTB-PROGRAM-NAME DELIMITED BY SPACE
+DBPRE      QUOTE DELIMITED SIZE
+DBPRE      ', ' DELIMITED SIZE
+DBPRE      POCTB-DATE DELIMITED SIZE
+DBPRE      ', ' DELIMITED SIZE
+DBPRE      POCTB-TIME DELIMITED SIZE
+DBPRE      ' ' DELIMITED SIZE
+DBPRE      'FROM ' DELIMITED SIZE
+DBPRE      POCTB-TABLE-NAME DELIMITED BY SPACE
+DBPRE      ' ' DELIMITED SIZE
+DBPRE      INTO WS-HIST-STATEMENT
+DBPRE      WITH POINTER WS-HIST-STMT-PTR
+DBPRE      END-STRING
+DBPRE          CALL 'MySQL_query' USING WS-HIST-STATEMENT
+DBPRE          END-CALL
+DBPRE          MOVE RETURN-CODE        TO SQLCODE
+DBPRE          IF NOT DB-OK
+DBPRE             PERFORM DB-STATUS
+DBPRE          END-IF
+      *
       *    EXEC SQL
 DBPRE *       DELETE
 DBPRE *       FROM example_table
 DBPRE *    END-EXEC.
-DBPRE   MOVE LOW-VALUES TO SQLCA-STATEMENT
-DBPRE   STRING
-DBPRE   'DELETE ' DELIMITED SIZE
-DBPRE   'FROM ' DELIMITED SIZE
-DBPRE   'example_table ' DELIMITED SIZE
-DBPRE   INTO SQLCA-STATEMENT
-DBPRE   END-STRING
+DBPRE      MOVE LOW-VALUES TO SQLCA-STATEMENT
+DBPRE      STRING
+DBPRE      'DELETE ' DELIMITED SIZE
+DBPRE      'FROM ' DELIMITED SIZE
+DBPRE      POCTB-TABLE-NAME DELIMITED BY SPACE
+DBPRE      ' ' DELIMITED SIZE
+DBPRE      INTO SQLCA-STATEMENT
+DBPRE      END-STRING
 DBPRE          CALL 'MySQL_query' USING SQLCA-STATEMENT
 DBPRE          END-CALL
 DBPRE          MOVE RETURN-CODE TO SQLCODE
+DBPRE          CALL 'MySQL_affected_rows' USING SQLCA-COUNT
+DBPRE          END-CALL
            EVALUATE TRUE
              WHEN DB-OK
-                CONTINUE
+                ADD SQLCA-COUNT          TO WS-ROWS-DELETED
              WHEN OTHER
                 PERFORM DB-STATUS
            END-EVALUATE
+      *
+      * Commit this step before CHECKPOINT-WRITE records it as done -
+      * otherwise a crash between the checkpoint write and the single
+      * end-of-job commit would leave CKPT-FILE claiming this step is
+      * complete when MySQL would roll it back on restart
+DBPRE      MOVE 22             TO SQLCA-SEQUENCE
+DBPRE         CALL "MySQL_commit"
+DBPRE         END-CALL
+DBPRE         MOVE RETURN-CODE    TO SQLCODE
+DBPRE         IF RETURN-CODE NOT = 0 THEN
+DBPRE            PERFORM DB-STATUS
+DBPRE         END-IF
+      *
+      * Restore this step's own sequence number before recording the
+      * checkpoint - CHECKPOINT-WRITE saves whatever SQLCA-SEQUENCE
+      * currently holds as CKPT-SEQUENCE, and the restart-sequence
+      * comparisons elsewhere (e.g. the insert loop's "= 9" check) need
+      * that to be the DML step's tag (8), not the commit's own (22)
+           MOVE 8                   TO SQLCA-SEQUENCE
+           MOVE ZERO                TO T
+           PERFORM CHECKPOINT-WRITE
+           END-IF
+           END-IF
       *
            DISPLAY 'Insert new records'
-      * 
-           PERFORM VARYING T FROM 1 BY 1 UNTIL T > 10
-              MOVE T                   TO FIELD1-NUM
-DBPRE         MOVE 9             TO SQLCA-SEQUENCE
+      *
+           EVALUATE TRUE
+             WHEN WS-RESTART-SEQUENCE < 9
+                MOVE 1                       TO WS-INSERT-START-T
+             WHEN WS-RESTART-SEQUENCE = 9
+                COMPUTE WS-INSERT-START-T = WS-RESTART-LOOP-CTR + 1
+             WHEN OTHER
+                MOVE 11                      TO WS-INSERT-START-T
+           END-EVALUATE
+           IF WS-INSERT-START-T > 1
+              DISPLAY 'Insert new records - resuming at row '
+                      WS-INSERT-START-T
+           END-IF
+      *
+      * Valid rows are folded POCTB-INSERT-BATCH-SIZE at a time into one
+      * multi-row statement of the shape below, instead of one
+      * MySQL_query per row - WS-BATCH-ROW-COUNT tracks how many row
+      * tuples are currently buffered in SQLCA-STATEMENT
       *       EXEC SQL
-DBPRE *          INSERT 
+DBPRE *          INSERT
 DBPRE *          INTO example_table
 DBPRE *              (
-DBPRE *                 FIELD1, 
-DBPRE *                 FIELD2, 
+DBPRE *                 FIELD1,
+DBPRE *                 FIELD2,
 DBPRE *                 FIELD3
 DBPRE *              )
 DBPRE *              VALUES
-DBPRE *              (
-DBPRE *                  :FIELD1 ,
-DBPRE *                  'Value2' ,
-DBPRE *                  'Value3'  
-                                                 
-DBPRE *           )
+DBPRE *              ( :FIELD1 , :FIELD2 , :FIELD3 ) ,
+DBPRE *              ( :FIELD1 , :FIELD2 , :FIELD3 ) ,
+DBPRE *              ...
 DBPRE *       END-EXEC.
-DBPRE   MOVE LOW-VALUES TO SQLCA-STATEMENT
-DBPRE   STRING
-DBPRE   'INSERT ' DELIMITED SIZE
-DBPRE   'INTO ' DELIMITED SIZE
-DBPRE   'example_table ' DELIMITED SIZE
-DBPRE   '( ' DELIMITED SIZE
-DBPRE   'FIELD1, ' DELIMITED SIZE
-DBPRE   'FIELD2, ' DELIMITED SIZE
-DBPRE   'FIELD3 ' DELIMITED SIZE
-DBPRE   ') ' DELIMITED SIZE
-DBPRE   'VALUES ' DELIMITED SIZE
-DBPRE   '( ' DELIMITED SIZE
-DBPRE   QUOTE DELIMITED SIZE
-DBPRE   FIELD1 DELIMITED SIZE
-DBPRE   QUOTE DELIMITED SIZE
-DBPRE   ' ' DELIMITED SIZE
-DBPRE   ', ' DELIMITED SIZE
-DBPRE   '''Value2'' ' DELIMITED SIZE
-DBPRE   ', ' DELIMITED SIZE
-DBPRE   '''Value3'' ' DELIMITED SIZE
-DBPRE   ') ' DELIMITED SIZE
-DBPRE   INTO SQLCA-STATEMENT
-DBPRE   END-STRING
-DBPRE          CALL 'MySQL_query' USING SQLCA-STATEMENT
-DBPRE          END-CALL
-DBPRE          MOVE RETURN-CODE        TO SQLCODE
-              EVALUATE TRUE
-                WHEN DB-OK
-                   CONTINUE
-                WHEN OTHER
-                   PERFORM DB-STATUS
-              END-EVALUATE
-           END-PERFORM   
+           MOVE ZERO                        TO WS-BATCH-ROW-COUNT
+           IF POCTB-INCREMENTAL
+              MOVE 'U'                      TO WS-AUDIT-OP-TYPE
+           ELSE
+              MOVE 'I'                      TO WS-AUDIT-OP-TYPE
+           END-IF
+           PERFORM VARYING T FROM WS-INSERT-START-T BY 1 UNTIL T > 10
+DBPRE         MOVE 9             TO SQLCA-SEQUENCE
+              MOVE T                   TO FIELD1-NUM
+              MOVE 'Value2'            TO FIELD2
+              MOVE 'Value3'            TO FIELD3
+      * Row 7 is deliberately invalid (blank FIELD2) so the reject path
+      * (req007) is exercised by this program's own generated data, not
+      * just by VALIDATE-INSERT-ROW's logic in the abstract
+              IF T = 7
+                 MOVE SPACES              TO FIELD2
+              END-IF
+              PERFORM VALIDATE-INSERT-ROW
+              IF WS-ROW-INVALID
+                 PERFORM REJECT-WRITE
+              ELSE
+                 IF WS-BATCH-ROW-COUNT = ZERO
+DBPRE               MOVE LOW-VALUES TO SQLCA-STATEMENT
+DBPRE               MOVE 1 TO WS-STMT-PTR
+DBPRE               STRING
+DBPRE               'INSERT ' DELIMITED SIZE
+DBPRE               'INTO ' DELIMITED SIZE
+DBPRE               POCTB-TABLE-NAME DELIMITED BY SPACE
+DBPRE               ' ' DELIMITED SIZE
+DBPRE               '( ' DELIMITED SIZE
+DBPRE               'FIELD1, ' DELIMITED SIZE
+DBPRE               'FIELD2, ' DELIMITED SIZE
+DBPRE               'FIELD3 ' DELIMITED SIZE
+DBPRE               ') ' DELIMITED SIZE
+DBPRE               'VALUES ' DELIMITED SIZE
+DBPRE               INTO SQLCA-STATEMENT
+DBPRE               WITH POINTER WS-STMT-PTR
+DBPRE               END-STRING
+                 ELSE
+DBPRE               STRING
+DBPRE               ', ' DELIMITED SIZE
+DBPRE               INTO SQLCA-STATEMENT
+DBPRE               WITH POINTER WS-STMT-PTR
+DBPRE               END-STRING
+                 END-IF
+DBPRE            STRING
+DBPRE            '( ' DELIMITED SIZE
+DBPRE            QUOTE DELIMITED SIZE
+DBPRE            FIELD1 DELIMITED SIZE
+DBPRE            QUOTE DELIMITED SIZE
+DBPRE            ' ' DELIMITED SIZE
+DBPRE            ', ' DELIMITED SIZE
+DBPRE            QUOTE DELIMITED SIZE
+DBPRE            FIELD2 DELIMITED BY SPACE
+DBPRE            QUOTE DELIMITED SIZE
+DBPRE            ' ' DELIMITED SIZE
+DBPRE            ', ' DELIMITED SIZE
+DBPRE            QUOTE DELIMITED SIZE
+DBPRE            FIELD3 DELIMITED BY SPACE
+DBPRE            QUOTE DELIMITED SIZE
+DBPRE            ' ' DELIMITED SIZE
+DBPRE            ') ' DELIMITED SIZE
+DBPRE            INTO SQLCA-STATEMENT
+DBPRE            WITH POINTER WS-STMT-PTR
+DBPRE            END-STRING
+      *
+      * Mirror the same row into the history batch buffer
+                 IF WS-BATCH-ROW-COUNT = ZERO
+DBPRE               MOVE LOW-VALUES TO WS-HIST-STATEMENT
+DBPRE               MOVE 1 TO WS-HIST-STMT-PTR
+DBPRE               STRING
+DBPRE               'INSERT ' DELIMITED SIZE
+DBPRE               'INTO ' DELIMITED SIZE
+DBPRE               WS-HISTORY-TABLE-NAME DELIMITED BY SPACE
+DBPRE               ' ' DELIMITED SIZE
+DBPRE               '( ' DELIMITED SIZE
+DBPRE               'OPERATION_TYPE, ' DELIMITED SIZE
+DBPRE               'NEW_FIELD1, NEW_FIELD2, ' DELIMITED SIZE
+DBPRE               'NEW_FIELD3, ' DELIMITED SIZE
+DBPRE               'OLD_FIELD1, OLD_FIELD2, ' DELIMITED SIZE
+DBPRE               'OLD_FIELD3, ' DELIMITED SIZE
+DBPRE               'PROGRAM_NAME, AUDIT_DATE, ' DELIMITED SIZE
+DBPRE               'AUDIT_TIME ' DELIMITED SIZE
+DBPRE               ') ' DELIMITED SIZE
+DBPRE               'VALUES ' DELIMITED SIZE
+DBPRE               INTO WS-HIST-STATEMENT
+DBPRE               WITH POINTER WS-HIST-STMT-PTR
+DBPRE               END-STRING
+                 ELSE
+DBPRE               STRING
+DBPRE               ', ' DELIMITED SIZE
+DBPRE               INTO WS-HIST-STATEMENT
+DBPRE               WITH POINTER WS-HIST-STMT-PTR
+DBPRE               END-STRING
+                 END-IF
+DBPRE            STRING
+DBPRE            '( ' DELIMITED SIZE
+DBPRE            QUOTE DELIMITED SIZE
+DBPRE            WS-AUDIT-OP-TYPE DELIMITED SIZE
+DBPRE            QUOTE DELIMITED SIZE
+DBPRE            ', ' DELIMITED SIZE
+DBPRE            QUOTE DELIMITED SIZE
+DBPRE            FIELD1 DELIMITED SIZE
+DBPRE            QUOTE DELIMITED SIZE
+DBPRE            ', ' DELIMITED SIZE
+DBPRE            QUOTE DELIMITED SIZE
+DBPRE            FIELD2 DELIMITED BY SPACE
+DBPRE            QUOTE DELIMITED SIZE
+DBPRE            ', ' DELIMITED SIZE
+DBPRE            QUOTE DELIMITED SIZE
+DBPRE            FIELD3 DELIMITED BY SPACE
+DBPRE            QUOTE DELIMITED SIZE
+DBPRE            ', ' DELIMITED SIZE
+DBPRE            'NULL, NULL, NULL, ' DELIMITED SIZE
+DBPRE            QUOTE DELIMITED SIZE
+DBPRE            POCTB-PROGRAM-NAME DELIMITED BY SPACE
+DBPRE            QUOTE DELIMITED SIZE
+DBPRE            ', ' DELIMITED SIZE
+DBPRE            POCTB-DATE DELIMITED SIZE
+DBPRE            ', ' DELIMITED SIZE
+DBPRE            POCTB-TIME DELIMITED SIZE
+DBPRE            ') ' DELIMITED SIZE
+DBPRE            INTO WS-HIST-STATEMENT
+DBPRE            WITH POINTER WS-HIST-STMT-PTR
+DBPRE            END-STRING
+                 ADD 1                        TO WS-BATCH-ROW-COUNT
+              END-IF
+              IF WS-BATCH-ROW-COUNT NOT = ZERO
+                 AND (WS-BATCH-ROW-COUNT NOT < POCTB-INSERT-BATCH-SIZE
+                      OR T = 10)
+DBPRE            IF POCTB-INCREMENTAL
+DBPRE               STRING
+DBPRE               ' ON DUPLICATE KEY UPDATE ' DELIMITED SIZE
+DBPRE               'FIELD2 = VALUES(FIELD2), ' DELIMITED SIZE
+DBPRE               'FIELD3 = VALUES(FIELD3) ' DELIMITED SIZE
+DBPRE               INTO SQLCA-STATEMENT
+DBPRE               WITH POINTER WS-STMT-PTR
+DBPRE               END-STRING
+DBPRE            END-IF
+DBPRE                CALL 'MySQL_query' USING SQLCA-STATEMENT
+DBPRE                END-CALL
+DBPRE                MOVE RETURN-CODE        TO SQLCODE
+DBPRE                CALL 'MySQL_affected_rows' USING SQLCA-COUNT
+DBPRE                END-CALL
+                 EVALUATE TRUE
+                   WHEN DB-OK
+                      IF POCTB-INCREMENTAL
+                         ADD SQLCA-COUNT   TO WS-ROWS-UPSERTED
+                      ELSE
+                         ADD SQLCA-COUNT   TO WS-ROWS-INSERTED
+                      END-IF
+                   WHEN OTHER
+                      PERFORM DB-STATUS
+                 END-EVALUATE
+      *
+      * Own sequence value distinct from the main batch INSERT's (9) so
+      * a failure here is attributable to this audit mirror statement,
+      * not ambiguously to either it or the main INSERT above
+                 MOVE 26                      TO SQLCA-SEQUENCE
+DBPRE                CALL 'MySQL_query' USING WS-HIST-STATEMENT
+DBPRE                END-CALL
+DBPRE                MOVE RETURN-CODE        TO SQLCODE
+DBPRE                IF NOT DB-OK
+DBPRE                   PERFORM DB-STATUS
+DBPRE                END-IF
+      *
+      * Commit this batch before CHECKPOINT-WRITE records it as done -
+      * see the DELETE step's commit above for why
+DBPRE            MOVE 23             TO SQLCA-SEQUENCE
+DBPRE               CALL "MySQL_commit"
+DBPRE               END-CALL
+DBPRE               MOVE RETURN-CODE     TO SQLCODE
+DBPRE               IF RETURN-CODE NOT = 0 THEN
+DBPRE                  PERFORM DB-STATUS
+DBPRE               END-IF
+      *
+      * Restore this step's own sequence number before recording the
+      * checkpoint - see the DELETE step's commit above for why
+                 MOVE 9                       TO SQLCA-SEQUENCE
+                 MOVE ZERO                    TO WS-BATCH-ROW-COUNT
+                 PERFORM CHECKPOINT-WRITE
+              ELSE
+                 IF T = 10
+                    PERFORM CHECKPOINT-WRITE
+                 END-IF
+              END-IF
+           END-PERFORM
       *
            PERFORM DISPLAY-ALL-RECORDS
-      * 
+      *
+           IF WS-RESTART-SEQUENCE NOT < 10
+              DISPLAY 'Update the first record - skipped, already done '
+                      'on a prior run'
+           ELSE
            DISPLAY 'Update the first record'
-      * 
-                                                 
+      *
+      * Capture the before/after image ahead of the UPDATE, the same
+      * way the DELETE captures its before-image - the WHERE clause
+      * here still matches the pre-update FIELD1, so it has to run
+      * before the UPDATE changes it. FIELD2/FIELD3 are carried through
+      * unchanged into both the NEW and OLD columns since this UPDATE
+      * does not touch them, giving this audit row the same FIELD1/2/3
+      * old-and-new shape as the DELETE and batched-INSERT audit rows.
+      * Tagged with this step's own SQLCA-SEQUENCE before the capture
+      * fires, not after, so a failure here is attributed to step 10
+      * rather than whatever step last set SQLCA-SEQUENCE
 DBPRE      MOVE 10             TO SQLCA-SEQUENCE
+DBPRE      MOVE LOW-VALUES TO WS-HIST-STATEMENT
+DBPRE      MOVE 1 TO WS-HIST-STMT-PTR
+DBPRE      STRING
+DBPRE      'INSERT ' DELIMITED SIZE
+DBPRE      'INTO ' DELIMITED SIZE
+DBPRE      WS-HISTORY-TABLE-NAME DELIMITED BY SPACE
+DBPRE      ' ' DELIMITED SIZE
+DBPRE      '( ' DELIMITED SIZE
+DBPRE      'OPERATION_TYPE, ' DELIMITED SIZE
+DBPRE      'NEW_FIELD1, NEW_FIELD2, NEW_FIELD3, ' DELIMITED SIZE
+DBPRE      'OLD_FIELD1, OLD_FIELD2, OLD_FIELD3, ' DELIMITED SIZE
+DBPRE      'PROGRAM_NAME, AUDIT_DATE, AUDIT_TIME ' DELIMITED SIZE
+DBPRE      ') ' DELIMITED SIZE
+DBPRE      'SELECT ' DELIMITED SIZE
+DBPRE      '''U'', ' DELIMITED SIZE
+DBPRE      '''UpdatedValue1'', FIELD2, FIELD3, ' DELIMITED SIZE
+DBPRE      'FIELD1, FIELD2, FIELD3, ' DELIMITED SIZE
+DBPRE      QUOTE DELIMITED SIZE
+DBPRE      POCTB-PROGRAM-NAME DELIMITED BY SPACE
+DBPRE      QUOTE DELIMITED SIZE
+DBPRE      ', ' DELIMITED SIZE
+DBPRE      POCTB-DATE DELIMITED SIZE
+DBPRE      ', ' DELIMITED SIZE
+DBPRE      POCTB-TIME DELIMITED SIZE
+DBPRE      ' ' DELIMITED SIZE
+DBPRE      'FROM ' DELIMITED SIZE
+DBPRE      POCTB-TABLE-NAME DELIMITED BY SPACE
+DBPRE      ' ' DELIMITED SIZE
+DBPRE      'WHERE ' DELIMITED SIZE
+DBPRE      'FIELD1 ' DELIMITED SIZE
+DBPRE      '= ' DELIMITED SIZE
+DBPRE      '''00000001'' ' DELIMITED SIZE
+DBPRE      INTO WS-HIST-STATEMENT
+DBPRE      END-STRING
+DBPRE          CALL 'MySQL_query' USING WS-HIST-STATEMENT
+DBPRE          END-CALL
+DBPRE          MOVE RETURN-CODE        TO SQLCODE
+DBPRE          IF NOT DB-OK
+DBPRE             PERFORM DB-STATUS
+DBPRE          END-IF
+      *
       *    EXEC SQL
 DBPRE *       UPDATE example_table
 DBPRE *       SET FIELD1 = 'UpdatedValue1'
 DBPRE *       WHERE FIELD1 = '00000001'
 DBPRE *    END-EXEC.
-DBPRE   MOVE LOW-VALUES TO SQLCA-STATEMENT
-DBPRE   STRING
-DBPRE   'UPDATE ' DELIMITED SIZE
-DBPRE   'example_table ' DELIMITED SIZE
-DBPRE   'SET ' DELIMITED SIZE
-DBPRE   'FIELD1 ' DELIMITED SIZE
-DBPRE   '= ' DELIMITED SIZE
-DBPRE   '''UpdatedValue1'' ' DELIMITED SIZE
-DBPRE   'WHERE ' DELIMITED SIZE
-DBPRE   'FIELD1 ' DELIMITED SIZE
-DBPRE   '= ' DELIMITED SIZE
-DBPRE   '''00000001'' ' DELIMITED SIZE
-DBPRE   INTO SQLCA-STATEMENT
-DBPRE   END-STRING
+DBPRE      MOVE LOW-VALUES TO SQLCA-STATEMENT
+DBPRE      STRING
+DBPRE      'UPDATE ' DELIMITED SIZE
+DBPRE      POCTB-TABLE-NAME DELIMITED BY SPACE
+DBPRE      ' ' DELIMITED SIZE
+DBPRE      'SET ' DELIMITED SIZE
+DBPRE      'FIELD1 ' DELIMITED SIZE
+DBPRE      '= ' DELIMITED SIZE
+DBPRE      '''UpdatedValue1'' ' DELIMITED SIZE
+DBPRE      'WHERE ' DELIMITED SIZE
+DBPRE      'FIELD1 ' DELIMITED SIZE
+DBPRE      '= ' DELIMITED SIZE
+DBPRE      '''00000001'' ' DELIMITED SIZE
+DBPRE      INTO SQLCA-STATEMENT
+DBPRE      END-STRING
 DBPRE          CALL 'MySQL_query' USING SQLCA-STATEMENT
 DBPRE          END-CALL
 DBPRE          MOVE RETURN-CODE        TO SQLCODE
-      * 
+DBPRE          CALL 'MySQL_affected_rows' USING SQLCA-COUNT
+DBPRE          END-CALL
+           EVALUATE TRUE
+             WHEN DB-OK
+                ADD SQLCA-COUNT       TO WS-ROWS-UPDATED
+             WHEN OTHER
+                PERFORM DB-STATUS
+           END-EVALUATE
+      *
+      * Commit this step before CHECKPOINT-WRITE records it as done -
+      * see the DELETE step's commit above for why
+DBPRE      MOVE 24             TO SQLCA-SEQUENCE
+DBPRE         CALL "MySQL_commit"
+DBPRE         END-CALL
+DBPRE         MOVE RETURN-CODE    TO SQLCODE
+DBPRE         IF RETURN-CODE NOT = 0 THEN
+DBPRE            PERFORM DB-STATUS
+DBPRE         END-IF
+      *
+      * Restore this step's own sequence number before recording the
+      * checkpoint - see the DELETE step's commit above for why
+           MOVE 10                  TO SQLCA-SEQUENCE
+           MOVE ZERO                TO T
+           PERFORM CHECKPOINT-WRITE
+           END-IF
+      *
+           IF WS-RESTART-SEQUENCE NOT < 11
+              DISPLAY 'Update the third record - skipped, already done '
+                      'on a prior run'
+           ELSE
            DISPLAY 'Update the third record'
-      * 
-                                                 
+      *
+      * Capture the before/after image ahead of the UPDATE - see the
+      * same step for the first record's update above for why this has
+      * to run first and why FIELD2/FIELD3 are carried through unchanged.
+      * Tagged with this step's own SQLCA-SEQUENCE before the capture
+      * fires, not after, so a failure here is attributed to step 11
+      * rather than whatever step last set SQLCA-SEQUENCE
 DBPRE      MOVE 11             TO SQLCA-SEQUENCE
+DBPRE      MOVE LOW-VALUES TO WS-HIST-STATEMENT
+DBPRE      MOVE 1 TO WS-HIST-STMT-PTR
+DBPRE      STRING
+DBPRE      'INSERT ' DELIMITED SIZE
+DBPRE      'INTO ' DELIMITED SIZE
+DBPRE      WS-HISTORY-TABLE-NAME DELIMITED BY SPACE
+DBPRE      ' ' DELIMITED SIZE
+DBPRE      '( ' DELIMITED SIZE
+DBPRE      'OPERATION_TYPE, ' DELIMITED SIZE
+DBPRE      'NEW_FIELD1, NEW_FIELD2, NEW_FIELD3, ' DELIMITED SIZE
+DBPRE      'OLD_FIELD1, OLD_FIELD2, OLD_FIELD3, ' DELIMITED SIZE
+DBPRE      'PROGRAM_NAME, AUDIT_DATE, AUDIT_TIME ' DELIMITED SIZE
+DBPRE      ') ' DELIMITED SIZE
+DBPRE      'SELECT ' DELIMITED SIZE
+DBPRE      '''U'', ' DELIMITED SIZE
+DBPRE      '''UpdatedValue3'', FIELD2, FIELD3, ' DELIMITED SIZE
+DBPRE      'FIELD1, FIELD2, FIELD3, ' DELIMITED SIZE
+DBPRE      QUOTE DELIMITED SIZE
+DBPRE      POCTB-PROGRAM-NAME DELIMITED BY SPACE
+DBPRE      QUOTE DELIMITED SIZE
+DBPRE      ', ' DELIMITED SIZE
+DBPRE      POCTB-DATE DELIMITED SIZE
+DBPRE      ', ' DELIMITED SIZE
+DBPRE      POCTB-TIME DELIMITED SIZE
+DBPRE      ' ' DELIMITED SIZE
+DBPRE      'FROM ' DELIMITED SIZE
+DBPRE      POCTB-TABLE-NAME DELIMITED BY SPACE
+DBPRE      ' ' DELIMITED SIZE
+DBPRE      'WHERE ' DELIMITED SIZE
+DBPRE      'FIELD1 ' DELIMITED SIZE
+DBPRE      '= ' DELIMITED SIZE
+DBPRE      '''00000003'' ' DELIMITED SIZE
+DBPRE      INTO WS-HIST-STATEMENT
+DBPRE      END-STRING
+DBPRE          CALL 'MySQL_query' USING WS-HIST-STATEMENT
+DBPRE          END-CALL
+DBPRE          MOVE RETURN-CODE        TO SQLCODE
+DBPRE          IF NOT DB-OK
+DBPRE             PERFORM DB-STATUS
+DBPRE          END-IF
+      *
       *    EXEC SQL
 DBPRE *       UPDATE example_table
 DBPRE *       SET FIELD1 = 'UpdatedValue3'
 DBPRE *       WHERE FIELD1 = '00000003'
 DBPRE *    END-EXEC.
-DBPRE   MOVE LOW-VALUES TO SQLCA-STATEMENT
-DBPRE   STRING
-DBPRE   'UPDATE ' DELIMITED SIZE
-DBPRE   'example_table ' DELIMITED SIZE
-DBPRE   'SET ' DELIMITED SIZE
-DBPRE   'FIELD1 ' DELIMITED SIZE
-DBPRE   '= ' DELIMITED SIZE
-DBPRE   '''UpdatedValue3'' ' DELIMITED SIZE
-DBPRE   'WHERE ' DELIMITED SIZE
-DBPRE   'FIELD1 ' DELIMITED SIZE
-DBPRE   '= ' DELIMITED SIZE
-DBPRE   '''00000003'' ' DELIMITED SIZE
-DBPRE   INTO SQLCA-STATEMENT
-DBPRE   END-STRING
+DBPRE      MOVE LOW-VALUES TO SQLCA-STATEMENT
+DBPRE      STRING
+DBPRE      'UPDATE ' DELIMITED SIZE
+DBPRE      POCTB-TABLE-NAME DELIMITED BY SPACE
+DBPRE      ' ' DELIMITED SIZE
+DBPRE      'SET ' DELIMITED SIZE
+DBPRE      'FIELD1 ' DELIMITED SIZE
+DBPRE      '= ' DELIMITED SIZE
+DBPRE      '''UpdatedValue3'' ' DELIMITED SIZE
+DBPRE      'WHERE ' DELIMITED SIZE
+DBPRE      'FIELD1 ' DELIMITED SIZE
+DBPRE      '= ' DELIMITED SIZE
+DBPRE      '''00000003'' ' DELIMITED SIZE
+DBPRE      INTO SQLCA-STATEMENT
+DBPRE      END-STRING
 DBPRE          CALL 'MySQL_query' USING SQLCA-STATEMENT
 DBPRE          END-CALL
 DBPRE          MOVE RETURN-CODE        TO SQLCODE
+DBPRE          CALL 'MySQL_affected_rows' USING SQLCA-COUNT
+DBPRE          END-CALL
       *    DISPLAY 'SQLCA-STATEMENT=' SQLCA-STATEMENT
       *    DISPLAY 'SQLCODE=' SQLCODE
       *    DISPLAY 'SQLCA-COUNT=' SQLCA-COUNT
            EVALUATE TRUE
              WHEN DB-OK
-                CONTINUE
+                ADD SQLCA-COUNT          TO WS-ROWS-UPDATED
              WHEN OTHER
                 PERFORM DB-STATUS
            END-EVALUATE
-      * 
+      *
+      * Commit this step before CHECKPOINT-WRITE records it as done -
+      * see the DELETE step's commit above for why
+DBPRE      MOVE 25             TO SQLCA-SEQUENCE
+DBPRE         CALL "MySQL_commit"
+DBPRE         END-CALL
+DBPRE         MOVE RETURN-CODE    TO SQLCODE
+DBPRE         IF RETURN-CODE NOT = 0 THEN
+DBPRE            PERFORM DB-STATUS
+DBPRE         END-IF
+      *
+      * Restore this step's own sequence number before recording the
+      * checkpoint - see the DELETE step's commit above for why
+           MOVE 11                  TO SQLCA-SEQUENCE
+           MOVE ZERO                TO T
+           PERFORM CHECKPOINT-WRITE
+           END-IF
+      *
            PERFORM DISPLAY-ALL-RECORDS
-      * 
+      *
+           PERFORM RECONCILIATION-REPORT
+      *
            DISPLAY 'Ende POCTB-ACTION.'
       *
            .
@@ -494,9 +1509,14 @@ DBPRE          MOVE RETURN-CODE        TO SQLCODE
            EXIT.
       /
       **************************************************************************
-        DISPLAY-ALL-RECORDS SECTION. 
+        DISPLAY-ALL-RECORDS SECTION.
       *
             DISPLAY '-------------------------------------------'
+      * No unconditional PERFORM PRINT-REPORT-HEADER here - the first
+      * page's header is written once by PRINT-REPORT-OPEN, and every
+      * page break after that is driven by PRINT-REPORT-DETAIL's own
+      * WS-PRINT-LINE-COUNT check, so pagination tracks lines actually
+      * written instead of how many times this section ran
       * Attention !! Table name is CaSe sensitive!!!!!!!!!!!!!
 DBPRE       MOVE 12             TO SQLCA-SEQUENCE
       *     EXEC SQL
@@ -521,8 +1541,13 @@ DBPRE          PERFORM DB-STATUS
 DBPRE       END-IF
 DBPRE       MOVE 1 TO SQLCA-CURSOR-CTRL (1)
 DBPRE       MOVE LOW-VALUES TO SQLCA-STATEMENT
-DBPRE       MOVE 'SELECT FIELD1, FIELD2, FI' TO SQLCA-STAT-LINE (1)
-DBPRE       MOVE 'ELD3 FROM example_table ' TO SQLCA-STAT-LINE (2)
+DBPRE       STRING
+DBPRE       'SELECT FIELD1, FIELD2, FIELD3 ' DELIMITED SIZE
+DBPRE       'FROM ' DELIMITED SIZE
+DBPRE       POCTB-TABLE-NAME DELIMITED BY SPACE
+DBPRE       ' ' DELIMITED SIZE
+DBPRE       INTO SQLCA-STATEMENT
+DBPRE       END-STRING
 DBPRE       CALL 'MySQL_query' USING SQLCA-STATEMENT
 DBPRE       END-CALL
 DBPRE       MOVE RETURN-CODE TO SQLCODE
@@ -556,10 +1581,9 @@ DBPRE *     END-EXEC.
             WHEN OTHER
                PERFORM DB-STATUS
             END-EVALUATE
-                                                 
-            DISPLAY  'FIELD1=' FIELD1 ' FIELD2=' FIELD2 
-                     ' FIELD3=' FIELD3
-          
+
+            PERFORM PRINT-REPORT-DETAIL
+
             PERFORM UNTIL NOT DB-OK
 DBPRE          MOVE 14             TO SQLCA-SEQUENCE
       *        EXEC SQL
@@ -582,8 +1606,7 @@ DBPRE             MOVE 0 TO SQLCODE
 DBPRE          END-IF
                EVALUATE TRUE
                  WHEN DB-OK
-                     DISPLAY  'FIELD1=' FIELD1 ' FIELD2=' FIELD2 
-                           ' FIELD3=' FIELD3
+                     PERFORM PRINT-REPORT-DETAIL
                  WHEN DB-NOT-FOUND
                     MOVE SPACE             TO FIELD1
                     MOVE SPACE             TO FIELD2
@@ -613,3 +1636,209 @@ DBPRE *     END-EXEC.
            .
         DISPLAY-ALL-RECORDS-EXIT.
            EXIT.
+      /
+      **************************************************************************
+        RECONCILIATION-REPORT SECTION.
+      *
+      * Demonstrates driving two result sets at once - a master cursor
+      * (slot 2) and a detail cursor (slot 1), both open at the same
+      * time, each in its own SQLCA-CURSOR-CTRL/SQLCA-RESULT slot so a
+      * copy of this section into another program can pick any free
+      * slot instead of colliding with DISPLAY-ALL-RECORDS' slot (1).
+            DISPLAY '-------------------------------------------'
+            DISPLAY 'Reconciliation report'
+      *
+      * Open the master cursor (slot 2) - row count for the whole table
+DBPRE       MOVE 16             TO SQLCA-SEQUENCE
+      *     EXEC SQL
+DBPRE *        DECLARE MASTERCOUNT CURSOR FOR
+DBPRE *        SELECT COUNT(*)
+DBPRE *        INTO :WS-MASTER-COUNT-TEXT
+DBPRE *        FROM example_table
+DBPRE *     END-EXEC.
+      *     EXEC SQL
+DBPRE *          OPEN MASTERCOUNT
+DBPRE       IF SQLCA-CURSOR-CTRL (2) = 1
+DBPRE          SET DB-CURSOR-ALREADY-OPEN TO TRUE
+DBPRE          PERFORM DB-STATUS
+DBPRE       END-IF
+DBPRE       MOVE 1 TO SQLCA-CURSOR-CTRL (2)
+DBPRE       MOVE LOW-VALUES TO SQLCA-STATEMENT
+DBPRE       STRING
+DBPRE       'SELECT COUNT(*) ' DELIMITED SIZE
+DBPRE       'FROM ' DELIMITED SIZE
+DBPRE       POCTB-TABLE-NAME DELIMITED BY SPACE
+DBPRE       ' ' DELIMITED SIZE
+DBPRE       INTO SQLCA-STATEMENT
+DBPRE       END-STRING
+DBPRE       CALL 'MySQL_query' USING SQLCA-STATEMENT
+DBPRE       END-CALL
+DBPRE       MOVE RETURN-CODE TO SQLCODE
+DBPRE       IF DB-OK
+DBPRE          CALL 'MySQL_use_result' USING SQLCA-RESULT (2)
+DBPRE          END-CALL
+DBPRE          IF SQLCA-RESULT (2) = NULL
+DBPRE             MOVE 100 TO SQLCODE
+DBPRE          ELSE
+DBPRE             MOVE 0 TO SQLCODE
+DBPRE          END-IF
+DBPRE       END-IF
+DBPRE       IF DB-OK
+DBPRE          CALL 'MySQL_fetch_row' USING SQLCA-RESULT (2)
+DBPRE                                          WS-MASTER-COUNT-TEXT
+DBPRE          END-CALL
+DBPRE          IF SQLCA-RESULT (2) = NULL
+DBPRE             MOVE 100 TO SQLCODE
+DBPRE          ELSE
+DBPRE             MOVE 0 TO SQLCODE
+DBPRE          END-IF
+DBPRE       END-IF
+            EVALUATE TRUE
+            WHEN DB-OK
+               CONTINUE
+            WHEN OTHER
+               PERFORM DB-STATUS
+            END-EVALUATE
+            DISPLAY 'Expected row count (master)..: '
+                    WS-MASTER-COUNT-TEXT
+      *
+      * Drain the master cursor's result set before the connection is
+      * reused for the detail cursor's query - SQLCA-CID is a single
+      * scalar connection, so an undrained result left on it would be
+      * clobbered (or clobber the detail result) once MySQL_query runs
+      * again, the same way DISPLAY-ALL-RECORDS fully drains slot 1
+      * before closing it
+DBPRE       MOVE 21             TO SQLCA-SEQUENCE
+DBPRE       PERFORM UNTIL NOT DB-OK
+DBPRE          CALL 'MySQL_fetch_row' USING SQLCA-RESULT (2)
+DBPRE                                          WS-MASTER-COUNT-TEXT
+DBPRE          END-CALL
+DBPRE          IF SQLCA-RESULT (2) = NULL
+DBPRE             MOVE 100 TO SQLCODE
+DBPRE          ELSE
+DBPRE             MOVE 0 TO SQLCODE
+DBPRE          END-IF
+DBPRE       END-PERFORM
+            SET DB-OK                      TO TRUE
+      *
+      * Open the detail cursor (slot 1) - master cursor (slot 2) stays
+      * marked open in SQLCA-CURSOR-CTRL throughout, proving the two
+      * slots do not collide, even though its result set is now empty
+DBPRE       MOVE 17             TO SQLCA-SEQUENCE
+      *     EXEC SQL
+DBPRE *        DECLARE DETAILROWS CURSOR FOR
+DBPRE *        SELECT FIELD1, FIELD2, FIELD3
+DBPRE *        INTO :FIELD1 :FIELD2 :FIELD3
+DBPRE *        FROM example_table
+DBPRE *     END-EXEC.
+      *     EXEC SQL
+DBPRE *          OPEN DETAILROWS
+DBPRE       IF SQLCA-CURSOR-CTRL (1) = 1
+DBPRE          SET DB-CURSOR-ALREADY-OPEN TO TRUE
+DBPRE          PERFORM DB-STATUS
+DBPRE       END-IF
+DBPRE       MOVE 1 TO SQLCA-CURSOR-CTRL (1)
+DBPRE       MOVE LOW-VALUES TO SQLCA-STATEMENT
+DBPRE       STRING
+DBPRE       'SELECT FIELD1, FIELD2, FIELD3 ' DELIMITED SIZE
+DBPRE       'FROM ' DELIMITED SIZE
+DBPRE       POCTB-TABLE-NAME DELIMITED BY SPACE
+DBPRE       ' ' DELIMITED SIZE
+DBPRE       INTO SQLCA-STATEMENT
+DBPRE       END-STRING
+DBPRE       CALL 'MySQL_query' USING SQLCA-STATEMENT
+DBPRE       END-CALL
+DBPRE       MOVE RETURN-CODE TO SQLCODE
+DBPRE       IF DB-OK
+DBPRE          CALL 'MySQL_use_result' USING SQLCA-RESULT (1)
+DBPRE          END-CALL
+DBPRE          IF SQLCA-RESULT (1) = NULL
+DBPRE             MOVE 100 TO SQLCODE
+DBPRE          ELSE
+DBPRE             MOVE 0 TO SQLCODE
+DBPRE          END-IF
+DBPRE       END-IF
+            EVALUATE TRUE
+            WHEN DB-OK
+               CONTINUE
+            WHEN OTHER
+               PERFORM DB-STATUS
+            END-EVALUATE
+            MOVE ZERO                      TO WS-DETAIL-ROW-NUM
+DBPRE       MOVE 18             TO SQLCA-SEQUENCE
+DBPRE       CALL 'MySQL_fetch_row' USING SQLCA-RESULT (1)
+DBPRE                                       FIELD1
+DBPRE                                       FIELD2
+DBPRE                                       FIELD3
+DBPRE       END-CALL
+DBPRE       IF SQLCA-RESULT (1) = NULL
+DBPRE          MOVE 100 TO SQLCODE
+DBPRE       ELSE
+DBPRE          MOVE 0 TO SQLCODE
+DBPRE       END-IF
+            PERFORM UNTIL NOT DB-OK
+               ADD 1                       TO WS-DETAIL-ROW-NUM
+               DISPLAY 'Row ' WS-DETAIL-ROW-NUM ' of '
+                       WS-MASTER-COUNT-TEXT ': FIELD1=' FIELD1
+                       ' FIELD2=' FIELD2 ' FIELD3=' FIELD3
+DBPRE          IF SQLCA-CURSOR-CTRL (1) = 0
+DBPRE             SET DB-CURSOR-NOT-OPEN TO TRUE
+DBPRE             PERFORM DB-STATUS
+DBPRE          END-IF
+DBPRE          CALL 'MySQL_fetch_row' USING SQLCA-RESULT (1)
+DBPRE                                          FIELD1
+DBPRE                                          FIELD2
+DBPRE                                          FIELD3
+DBPRE          END-CALL
+DBPRE          IF SQLCA-RESULT (1) = NULL
+DBPRE             MOVE 100 TO SQLCODE
+DBPRE          ELSE
+DBPRE             MOVE 0 TO SQLCODE
+DBPRE          END-IF
+               EVALUATE TRUE
+                 WHEN DB-OK
+                    CONTINUE
+                 WHEN DB-NOT-FOUND
+                    CONTINUE
+                 WHEN OTHER
+                    PERFORM DB-STATUS
+               END-EVALUATE
+            END-PERFORM
+            SET DB-OK                      TO TRUE
+      *
+      * Close the detail cursor (slot 1) - the master cursor (slot 2)
+      * is unaffected, each slot's close is independent
+DBPRE       MOVE 19             TO SQLCA-SEQUENCE
+      *     EXEC SQL
+      *        CLOSE DETAILROWS
+DBPRE       IF SQLCA-CURSOR-CTRL (1) = 0
+DBPRE          SET DB-CURSOR-NOT-OPEN TO TRUE
+DBPRE          PERFORM DB-STATUS
+DBPRE       END-IF
+DBPRE       MOVE 0 TO SQLCA-CURSOR-CTRL (1)
+            EVALUATE TRUE
+            WHEN DB-OK
+               CONTINUE
+            WHEN OTHER
+               PERFORM DB-STATUS
+            END-EVALUATE
+      *
+      * Close the master cursor (slot 2)
+DBPRE       MOVE 20             TO SQLCA-SEQUENCE
+      *     EXEC SQL
+      *        CLOSE MASTERCOUNT
+DBPRE       IF SQLCA-CURSOR-CTRL (2) = 0
+DBPRE          SET DB-CURSOR-NOT-OPEN TO TRUE
+DBPRE          PERFORM DB-STATUS
+DBPRE       END-IF
+DBPRE       MOVE 0 TO SQLCA-CURSOR-CTRL (2)
+            EVALUATE TRUE
+            WHEN DB-OK
+               CONTINUE
+            WHEN OTHER
+               PERFORM DB-STATUS
+            END-EVALUATE
+            DISPLAY '-------------------------------------------'
+            .
+        RECONCILIATION-REPORT-EXIT.
+           EXIT.
