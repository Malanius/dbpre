@@ -0,0 +1,43 @@
+      * dbpre V 0.2: POCTBBATWS.cpy                               20120426-000000
+      *-------------------------------------------------------------------------
+      **************************************************************************
+      *  Common working storage for dbpre-generated batch programs             *
+      *  COPYed by every PCTBnnnB style batch program as the first thing in    *
+      *  WORKING-STORAGE. Keep this member generic - program specific fields   *
+      *  belong in the program itself, not here.                              *
+      **************************************************************************
+      *
+       01  POCTB-PROGRAM-NAME                PIC  X(08).
+      *
+       01  POCTB-DATE                        PIC  9(06).
+       01  POCTB-TIME                        PIC  9(06).
+      *
+      * Set by MySQL_errno / MySQL_error and reported by DB-STATUS
+       01  POCTB-ERRNO                       PIC  9(08).
+       01  POCTB-ERROR-MESSAGE               PIC  X(80).
+      *
+      * General purpose error flag for POCTB-STATUS SECTION
+       01  POCTB-STATUS-FLD                  PIC  X(01)  VALUE SPACE.
+           88  POCTB-ERROR                               VALUE 'E'.
+           88  POCTB-OK                                  VALUE SPACE.
+      *
+      * Target table and run mode, read from the same parameter source
+      * as the DB connect info, so a program does not need recompiling
+      * to be pointed at a different table or switched between a
+      * wipe-and-reload and an incremental-update run
+       01  POCTB-TABLE-NAME                  PIC  X(32).
+       01  POCTB-RUN-MODE                    PIC  X(01).
+           88  POCTB-FULL-REFRESH                        VALUE 'F'.
+           88  POCTB-INCREMENTAL                         VALUE 'I'.
+      *
+      * Connection retry/backoff, read from the same parameter source -
+      * how many times to retry MySQL_init/MySQL_real_connect and how
+      * many seconds to wait between attempts, before giving up and
+      * letting DB-STATUS abort the run as it always has
+       01  POCTB-CONNECT-MAX-RETRIES         PIC  9(02).
+       01  POCTB-CONNECT-RETRY-DELAY         PIC  9(02).
+      *
+      * How many rows to fold into one multi-row INSERT statement,
+      * read from the same parameter source - bigger batches mean
+      * fewer round trips but a bigger unit of work to redo on restart
+       01  POCTB-INSERT-BATCH-SIZE           PIC  9(02).
